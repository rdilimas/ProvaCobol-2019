@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK...: CLIENTE                                        *
+      *    OBJETIVO....: LAYOUT DO REGISTRO MESTRE DE CLIENTES          *
+      *----------------------------------------------------------------*
+           05 FD-COD-CLIENTE           PIC 9(007).
+           05 FD-CNPJ                  PIC 9(014).
+           05 FD-RAZAO-SOCIAL          PIC X(040).
+           05 FD-LATITUDE-CLI          PIC +9(03)V9(08).
+           05 FD-LONGITUDE-CLI         PIC +9(03)V9(08).
