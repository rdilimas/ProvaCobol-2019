@@ -10,7 +10,7 @@
       *  LINGUAGEM     : COBOL
       *  COMO USAR     : LKS-NUMERO-I ....: NUMERO INFORMADO
       *                : LKS-NUMERO-F ....: NUMERO CALCULADO
-      *                : LKS-TIPO-CALCULO : CPF
+      *                : LKS-TIPO-CALCULO : CPF OU CNPJ
       *                : LKS-ACAO ........: C - CALCULA
       *                                     V - VERIFICA
       *-----------------------------------------------------------------
@@ -51,6 +51,10 @@
            05 WSS-RESTO                  PIC 9(008)  VALUE ZEROES.
            05 WSS-PESOS-CPF              PIC X(028)  VALUE
                                    '0000000011100908070605040302'.
+           05 WSS-PESOS-CNPJ             PIC X(028)  VALUE
+                                   '0006050403020908070605040302'.
+           05 WSS-DV1-CALCULADO          PIC 9(001)  VALUE ZEROES.
+           05 WSS-DV2-CALCULADO          PIC 9(001)  VALUE ZEROES.
 
 
       *-----------------------------------------------------------------
@@ -77,11 +81,13 @@
            EVALUATE TRUE
 
               WHEN LKS-ACAO = 'V'
-                   EVALUATE LKS-TIPO-CALCULO 
+                   EVALUATE LKS-TIPO-CALCULO
                       WHEN 'CPF'
                          MOVE LKS-NUMERO-I TO WSS-NUMERO
+                      WHEN 'CNPJ'
+                         MOVE LKS-NUMERO-I TO WSS-NUMERO
                       WHEN OTHER
-                         MOVE 1 TO LKS-RETORNO 
+                         MOVE 1 TO LKS-RETORNO
                          GOBACK
                    END-EVALUATE
               WHEN OTHER
@@ -95,7 +101,12 @@
        2000-PRINCIPAL.
       *-----------------------------------------------------------------
 
-           PERFORM 2100-CALCULO-CPF.
+           EVALUATE LKS-TIPO-CALCULO
+              WHEN 'CPF'
+                 PERFORM 2100-CALCULO-CPF
+              WHEN 'CNPJ'
+                 PERFORM 2200-CALCULO-CNPJ
+           END-EVALUATE.
 
        2000-EXIT.
 
@@ -118,6 +129,30 @@
 
        2100-EXIT.
 
+      *-----------------------------------------------------------------
+       2200-CALCULO-CNPJ.
+      *-----------------------------------------------------------------
+
+           MOVE WSS-PESOS-CNPJ TO WSS-PESOS
+           MOVE 01             TO WSS-IND-N
+           MOVE 03             TO WSS-IND-P
+           MOVE 12             TO WSS-IND-O
+           MOVE ZEROES         TO WSS-SOMA
+           PERFORM 7000-CALC-DIGITO-1
+           MOVE WSS-NUMERO-T (14)   TO WSS-DV1-CALCULADO
+
+           MOVE 01             TO WSS-IND-N
+           MOVE 02             TO WSS-IND-P
+           MOVE 13             TO WSS-IND-O
+           MOVE ZEROES         TO WSS-SOMA
+           PERFORM 8000-CALC-DIGITO-2
+           MOVE WSS-NUMERO-T (15)   TO WSS-DV2-CALCULADO
+
+           MOVE WSS-DV1-CALCULADO   TO WSS-NUMERO-T (13)
+           MOVE WSS-DV2-CALCULADO   TO WSS-NUMERO-T (14).
+
+       2200-EXIT.
+
       *-----------------------------------------------------------------
        7000-CALC-DIGITO-1.
       *-----------------------------------------------------------------
