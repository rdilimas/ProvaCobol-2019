@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK...: VALIDCPF                                       *
+      *    OBJETIVO....: PARAMETRO DE CHAMADA DO PROGRAMA VALIDATOR     *
+      *----------------------------------------------------------------*
+           05 LKS-NUMERO-I             PIC 9(014).
+           05 LKS-NUMERO-F             PIC 9(014).
+           05 LKS-TIPO-CALCULO         PIC X(004).
+           05 LKS-ACAO                 PIC X(001).
+           05 LKS-RETORNO              PIC 9(001).
