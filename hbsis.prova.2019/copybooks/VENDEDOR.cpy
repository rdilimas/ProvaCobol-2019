@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *    COPYBOOK...: VENDEDOR                                       *
+      *    OBJETIVO....: LAYOUT DO REGISTRO MESTRE DE VENDEDORES        *
+      *----------------------------------------------------------------*
+           05 FD-COD-VENDEDOR          PIC 9(007).
+           05 FD-CPF                   PIC 9(011).
+           05 FD-NOME                  PIC X(040).
+           05 FD-LATITUDE-VEN          PIC +9(03)V9(08).
+           05 FD-LONGITUDE-VEN         PIC +9(03)V9(08).
