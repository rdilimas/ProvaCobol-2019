@@ -42,20 +42,35 @@
          
             SELECT ARQ-CSV      ASSIGN  TO DISK
                    FILE STATUS          IS WS-FS-ACESSO-CSV.
-                   
-            SELECT  ARQ-IMPORT-CLI ASSIGN  
+
+            SELECT ARQ-RELATORIO ASSIGN TO DISK
+                   FILE STATUS          IS WS-FS-ACESSO-REL.
+
+            SELECT ARQ-LOG       ASSIGN TO DISK
+                   FILE STATUS          IS WS-FS-ACESSO-LOG.
+
+            SELECT ARQ-REJEITADOS ASSIGN TO DISK
+                   FILE STATUS          IS WS-FS-ACESSO-REJ.
+
+            SELECT ARQ-CKPT-CLI  ASSIGN TO DISK
+                   FILE STATUS          IS WS-FS-CKPT-CLI.
+
+            SELECT ARQ-CKPT-VEN  ASSIGN TO DISK
+                   FILE STATUS          IS WS-FS-CKPT-VEN.
+
+            SELECT  ARQ-IMPORT-CLI ASSIGN
                                         TO WS-END-ARQUI,
                     ORGANIZATION        IS LINE SEQUENTIAL, 
                     ACCESS MODE         IS SEQUENTIAL,
                     LOCK MODE           IS MANUAL,
                     FILE STATUS         IS WS-FS-IMPORT-CLI.
                     
-            SELECT  ARQ-IMPORT-VEN ASSIGN  
+            SELECT  ARQ-IMPORT-VEN ASSIGN
                                         TO WS-END-ARQUI,
-                    ORGANIZATION        IS LINE SEQUENTIAL, 
+                    ORGANIZATION        IS LINE SEQUENTIAL,
                     ACCESS MODE         IS SEQUENTIAL,
                     LOCK MODE           IS MANUAL,
-                    FILE STATUS         IS WS-FS-IMPORT-CLI.                    
+                    FILE STATUS         IS WS-FS-IMPORT-VEN.
                    
        DATA DIVISION.
        
@@ -71,8 +86,46 @@
           RECORDING MODE IS F
           LABEL RECORD   IS STANDARD
           BLOCK CONTAINS  0 RECORDS.
-       01 FD-REG-CSV                   PIC X(100).                      
-                      
+       01 FD-REG-CSV                   PIC X(100).
+
+       FD ARQ-RELATORIO VALUE OF FILE-ID IS 'RELATORIO'
+          RECORDING MODE IS F
+          LABEL RECORD   IS STANDARD
+          BLOCK CONTAINS  0 RECORDS.
+       01 FD-REG-RELATORIO             PIC X(100).
+
+       FD ARQ-LOG        VALUE OF FILE-ID IS 'LOGERRO'
+          RECORDING MODE IS F
+          LABEL RECORD   IS STANDARD
+          BLOCK CONTAINS  0 RECORDS.
+       01 FD-REG-LOG                   PIC X(100).
+
+       FD ARQ-REJEITADOS VALUE OF FILE-ID IS 'REJEITADOS'
+          RECORDING MODE IS F
+          LABEL RECORD   IS STANDARD
+          BLOCK CONTAINS  0 RECORDS.
+       01 FD-REG-REJEITADOS            PIC X(100).
+
+       FD ARQ-CKPT-CLI   VALUE OF FILE-ID IS 'CKPTCLI'
+          RECORDING MODE IS F
+          LABEL RECORD   IS STANDARD
+          BLOCK CONTAINS  0 RECORDS.
+       01 FD-REG-CKPT-CLI.
+          05 FD-CKPT-CLI-QTD-PROC      PIC 9(009).
+          05 FD-CKPT-CLI-QTD-GRAV      PIC 9(009).
+          05 FD-CKPT-CLI-ULT-CHAVE     PIC 9(007).
+          05 FD-CKPT-CLI-ARQUIVO       PIC X(040).
+
+       FD ARQ-CKPT-VEN   VALUE OF FILE-ID IS 'CKPTVEN'
+          RECORDING MODE IS F
+          LABEL RECORD   IS STANDARD
+          BLOCK CONTAINS  0 RECORDS.
+       01 FD-REG-CKPT-VEN.
+          05 FD-CKPT-VEN-QTD-PROC      PIC 9(009).
+          05 FD-CKPT-VEN-QTD-GRAV      PIC 9(009).
+          05 FD-CKPT-VEN-ULT-CHAVE     PIC 9(007).
+          05 FD-CKPT-VEN-ARQUIVO       PIC X(040).
+
        FD ARQ-IMPORT-CLI
           RECORDING MODE               IS F
           LABEL RECORD                 IS STANDARD
@@ -96,8 +149,14 @@
          05 WS-FS-ACESSO-CLI           PIC X(02) VALUE SPACES.
          05 WS-FS-ACESSO-VEN           PIC X(02) VALUE SPACES.
          05 WS-FS-ACESSO-CSV           PIC X(02) VALUE SPACES.
-         05 WS-FS-IMPORT-CLI            PIC X(02) VALUE SPACES.      
-         
+         05 WS-FS-ACESSO-REL           PIC X(02) VALUE SPACES.
+         05 WS-FS-ACESSO-LOG           PIC X(02) VALUE SPACES.
+         05 WS-FS-ACESSO-REJ           PIC X(02) VALUE SPACES.
+         05 WS-FS-CKPT-CLI             PIC X(02) VALUE SPACES.
+         05 WS-FS-CKPT-VEN             PIC X(02) VALUE SPACES.
+         05 WS-FS-IMPORT-CLI            PIC X(02) VALUE SPACES.
+         05 WS-FS-IMPORT-VEN            PIC X(02) VALUE SPACES.
+
        01 WS-AREA-IMPORT-CLI.
           05 WS-COD-CLIENTE               PIC  9(07)       VALUE ZEROS.
           05 WS-CNPJ                      PIC  9(14)       VALUE ZEROS.
@@ -105,23 +164,129 @@
           05 WS-LATITUDE-CLI              PIC +9(03)V9(08) VALUE ZEROS.
           05 WS-LONGITUDE-CLI             PIC +9(03)V9(08) VALUE ZEROS.
 
+       01 WS-AREA-IMPORT-VEN.
+          05 WS-COD-VENDEDOR              PIC  9(07)       VALUE ZEROS.
+          05 WS-CPF                       PIC  9(11)       VALUE ZEROS.
+          05 WS-NOME                      PIC  X(40)       VALUE SPACES.
+          05 WS-LATITUDE-VEN              PIC +9(03)V9(08) VALUE ZEROS.
+          05 WS-LONGITUDE-VEN             PIC +9(03)V9(08) VALUE ZEROS.
+
+
+       01 WS-ACHOU                     PIC 9(01) VALUES ZEROS.
 
-       01 WS-ACHOU                     PIC 9(01) VALUES ZEROS.  
-       
        01 WS-LATI-LONG-MASC            PIC +ZZZ,ZZZZZZZ9.
+
+       01 WS-FIM-ARQ-CLIENTE           PIC X(01) VALUE SPACES.
+       01 WS-FIM-ARQ-VENDEDOR          PIC X(01) VALUE SPACES.
+
+       01 WS-LINHA-REL-TITULO          PIC X(100) VALUE SPACES.
+
+       01 WS-LINHA-REL-CLIENTE.
+          05 WS-REL-CLI-COD            PIC ZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-CLI-CNPJ           PIC 9(014).
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-CLI-RAZAO          PIC X(040).
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-CLI-LATITUDE       PIC +ZZZ,ZZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-CLI-LONGITUDE      PIC +ZZZ,ZZZZZZZ9.
+
+       01 WS-LINHA-REL-VENDEDOR.
+          05 WS-REL-VEN-COD            PIC ZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-VEN-CPF            PIC 9(011).
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-VEN-NOME           PIC X(040).
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-VEN-LATITUDE       PIC +ZZZ,ZZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-VEN-LONGITUDE      PIC +ZZZ,ZZZZZZZ9.
+
+       01 WS-LINHA-REL-PROXIMO.
+          05 WS-REL-PROX-CLI-COD       PIC ZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-PROX-CLI-RAZAO     PIC X(040).
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-PROX-VEN-COD       PIC ZZZZZZ9.
+          05 FILLER                    PIC X(002) VALUE SPACES.
+          05 WS-REL-PROX-VEN-NOME      PIC X(040).
+
+       01 WS-LAT-CLI-NUM               PIC S9(3)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-LON-CLI-NUM               PIC S9(3)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-LAT-VEN-NUM               PIC S9(3)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-LON-VEN-NUM               PIC S9(3)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-DELTA-LAT                 PIC S9(4)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-DELTA-LON                 PIC S9(4)V9(8)  COMP-3
+                                       VALUE ZEROS.
+       01 WS-DIST-ATUAL                PIC S9(10)V9(8) COMP-3
+                                       VALUE ZEROS.
+       01 WS-DIST-MENOR                PIC S9(10)V9(8) COMP-3
+                                       VALUE ZEROS.
+       01 WS-VEN-PROX-ACHOU            PIC X(01)       VALUE SPACES.
+       01 WS-VEN-PROX-COD              PIC 9(007)      VALUE ZEROS.
+       01 WS-VEN-PROX-NOME             PIC X(040)      VALUE SPACES.
+
+       01 ACU-REL-REGISTROS            PIC 9(009) COMP-3 VALUE ZEROS.
+
+       01 ACU-VERIFICADOS              PIC 9(009) COMP-3 VALUE ZEROS.
+       01 ACU-INCONSISTENTES           PIC 9(009) COMP-3 VALUE ZEROS.
+       01 WS-CHAVE-SALVA-CLI           PIC 9(007) VALUE ZEROS.
+       01 WS-CHAVE-SALVA-VEN           PIC 9(007) VALUE ZEROS.
+
+       01 WS-LOG-FILE-STATUS           PIC X(02) VALUE SPACES.
+       01 WS-LOG-CHAVE                 PIC X(020) VALUE SPACES.
+       01 WS-LOG-MENSAGEM              PIC X(040) VALUE SPACES.
+       01 WS-LINHA-LOG                 PIC X(100) VALUE SPACES.
+
+       01 WS-REJ-CHAVE                 PIC X(020) VALUE SPACES.
+       01 WS-REJ-MOTIVO                PIC X(040) VALUE SPACES.
+       01 WS-LINHA-REJEITADO           PIC X(100) VALUE SPACES.
+       01 ACU-REJEITADOS               PIC 9(009) COMP-3 VALUE ZEROS.
+       01 ACU-REJEITADOS-VEN           PIC 9(009) COMP-3 VALUE ZEROS.
+
+       01 WS-IMPORT-CLI-FATAL          PIC X(01) VALUE 'N'.
+       01 WS-IMPORT-VEN-FATAL          PIC X(01) VALUE 'N'.
+
+       01 WS-CONTADOR-LIDOS-CLI        PIC 9(009) COMP-3 VALUE ZEROS.
+       01 WS-CONTADOR-LIDOS-VEN        PIC 9(009) COMP-3 VALUE ZEROS.
+
+       01 WS-AREA-CHECKPOINT-CLI.
+          05 WS-CKPT-CLI-QTD-PROC      PIC 9(009) VALUE ZEROS.
+          05 WS-CKPT-CLI-QTD-GRAV      PIC 9(009) VALUE ZEROS.
+          05 WS-CKPT-CLI-ULT-CHAVE     PIC 9(007) VALUE ZEROS.
+          05 WS-CKPT-CLI-ARQUIVO       PIC X(040) VALUE SPACES.
+
+       01 WS-AREA-CHECKPOINT-VEN.
+          05 WS-CKPT-VEN-QTD-PROC      PIC 9(009) VALUE ZEROS.
+          05 WS-CKPT-VEN-QTD-GRAV      PIC 9(009) VALUE ZEROS.
+          05 WS-CKPT-VEN-ULT-CHAVE     PIC 9(007) VALUE ZEROS.
+          05 WS-CKPT-VEN-ARQUIVO       PIC X(040) VALUE SPACES.
+
+       01 WS-CSV-COD                   PIC ZZZZZZ9.
+       01 WS-CSV-CNPJCPF               PIC Z(13)9.
+       01 WS-CSV-LATITUDE              PIC +999.99999999.
+       01 WS-CSV-LONGITUDE             PIC +999.99999999.
        
        01 WS-DEL-ALT-CLIENTE           PIC X(01) VALUE SPACES.  
         
        01 WS-END-ARQUI                 PIC X(40) VALUE SPACES. 
              
        01 WS-FIM-ARQ-IMPORT-CLI        PIC X(01) VALUE SPACES.
-       
+       01 WS-FIM-ARQ-IMPORT-VEN        PIC X(01) VALUE SPACES.
+
        01 WS-ARQ-ABERTOS.
           05 WS-ARQ-CLIENTE-ABERTO    PIC X(01) VALUE SPACES.
           05 WS-ARQ-VENDEDOR-ABERTO   PIC X(01) VALUE SPACES.
           05 WS-ARQ-CSV-ABERTO        PIC X(01) VALUE SPACES.
-       
-       01 ACU-GRAVADOS                 PIC 9(09) COMP-3 VALUE ZEROS. 
+
+       01 ACU-GRAVADOS                 PIC 9(09) COMP-3 VALUE ZEROS.
+       01 ACU-GRAVADOS-VEN             PIC 9(09) COMP-3 VALUE ZEROS.
        
        01 WS-OPERACAO                  PIC X(13) VALUE SPACES.
        
@@ -223,24 +388,33 @@
                                        BLANK WHEN ZEROS
                                        TO WS-OPCAO.
       *                                 
-       01 WS-TELA-CADASTRO.   
+       01 WS-TELA-CADASTRO.
           05 VALUE "01 - CADASTRO DE CLIENTE"    LINE 5 COL 5.
           05 VALUE "02 - IMPORTAR CLIENTES"      LINE 7 COL 5.
           05 VALUE "03 - CADASTRO DE VENDEDOR"   LINE 9 COL 5.
-          05 VALUE "04 - VOLTAR"                 LINE 11 COL 5.
+          05 VALUE "04 - IMPORTAR VENDEDORES"    LINE 11 COL 5.
+          05 VALUE "05 - VOLTAR"                 LINE 13 COL 5.
           05 VALUE "ENTRE COM A OPCAO: "         LINE 23 COL 3.
-          05 SS-OPCAO                  PIC 9(01) LINE 23 COL 22 
+          05 SS-OPCAO                  PIC 9(01) LINE 23 COL 22
                                        BLANK WHEN ZEROS
                                        TO WS-OPCAO.
       *
-       01 WS-TELA-IMPORT.   
-          05 VALUE "   - I M P O R T A R  C L I E N T E S -" 
+       01 WS-TELA-IMPORT.
+          05 VALUE "   - I M P O R T A R  C L I E N T E S -"
                                                  LINE 5 COL 20.
           05 VALUE "ENDERECO ARQUIVO: "          LINE 9 COL 3.
-          05 SS-END-ARQUI              PIC 9(01) LINE 9  COL 21  
+          05 SS-END-ARQUI              PIC 9(01) LINE 9  COL 21
                                        BLANK WHEN ZEROS
                                        TO WS-END-ARQUI.
-                                       
+
+       01 WS-TELA-IMPORT-VEN.
+          05 VALUE "   - I M P O R T A R  V E N D E D O R E S -"
+                                                 LINE 5 COL 20.
+          05 VALUE "ENDERECO ARQUIVO: "          LINE 9 COL 3.
+          05 SS-END-ARQUI              PIC 9(01) LINE 9  COL 21
+                                       BLANK WHEN ZEROS
+                                       TO WS-END-ARQUI.
+
        01 SS-TELA-CADASTRO-CLIENTE.   
           05 VALUE "CODIGO.......: "   LINE 5 COL 5.
           05 SS-CODIGO-CLIENTE         PIC ZZZZZZ9        LINE 5 COL 20
@@ -276,8 +450,7 @@
                                        TO FD-CPF.
           
           05 VALUE "NOME.........: "   LINE 9 COL 5.
-          05 SS-NOME-VENDEDOR          PIC X(040)          LINE 9 COL
-          20
+          05 SS-NOME-VENDEDOR          PIC X(040)          LINE 9 COL 20
                                        TO FD-NOME.
           
           05 VALUE "LATITUDE.....: "   LINE 11 COL 5.
@@ -288,12 +461,24 @@
           05 SS-LONGITUDE-VENDEDOR     PIC +ZZZ,ZZZZZZZ9 LINE 13 COL 20
                                        TO FD-LONGITUDE-VEN.
       *
-       01 WS-TELA-RELATORIO.   
+       01 WS-TELA-RELATORIO.
           05 VALUE "01 - RELATORIO DE CLIENTES"    LINE 5 COL 5.
           05 VALUE "02 - RELATORIO DE VENDEDORES"  LINE 7 COL 5.
-          05 VALUE "03 - VOLTAR"                   LINE 9 COL 5.
+          05 VALUE "03 - EXPORTAR CSV"             LINE 9 COL 5.
+          05 VALUE "04 - VENDEDOR MAIS PROXIMO"    LINE 11 COL 5.
+          05 VALUE "05 - VOLTAR"                   LINE 13 COL 5.
           05 VALUE "ENTRE COM A OPCAO: "           LINE 23 COL 3.
-          05 SS-OPCAO                  PIC 9(01)   LINE 23 COL 22 
+          05 SS-OPCAO                  PIC 9(01)   LINE 23 COL 22
+                                       BLANK WHEN ZEROS
+                                       TO WS-OPCAO.
+      *
+       01 WS-TELA-EXPORTCSV.
+          05 VALUE "01 - EXPORTAR CLIENTES"         LINE 5 COL 5.
+          05 VALUE "02 - EXPORTAR VENDEDORES"       LINE 7 COL 5.
+          05 VALUE "03 - EXPORTAR AMBOS"            LINE 9 COL 5.
+          05 VALUE "04 - VOLTAR"                    LINE 11 COL 5.
+          05 VALUE "ENTRE COM A OPCAO: "            LINE 23 COL 3.
+          05 SS-OPCAO                  PIC 9(01)    LINE 23 COL 22
                                        BLANK WHEN ZEROS
                                        TO WS-OPCAO.
       *
@@ -321,15 +506,19 @@
                WHEN 2
                  PERFORM 0003-IMP-RELATORIO
                WHEN 3
-                 DISPLAY WS-LINHA-BRANCO         AT 2302
-                 DISPLAY WS-OPCAO                AT 2302           
+                 PERFORM 0027-EXECUTAR-CONSISTENCIA
                WHEN 4
                  STOP RUN    
                WHEN OTHER
-                 DISPLAY WS-LINHA-BRANCO     AT 2302 
+                 DISPLAY WS-LINHA-BRANCO     AT 2302
                  DISPLAY "FAVOR DIGITAR UM VALOR ENTRE 1 E 4!!!"
                                              AT 2320
-                 STOP ' '
+                 MOVE 'MENU PRINCIPAL' TO WS-OPERACAO
+                 MOVE SPACES           TO WS-LOG-FILE-STATUS
+                 MOVE WS-OPCAO         TO WS-LOG-CHAVE
+                 MOVE 'OPCAO INVALIDA NO MENU PRINCIPAL'
+                                       TO WS-LOG-MENSAGEM
+                 PERFORM 0029-REGISTRAR-LOG-ERRO
              END-EVALUATE
            end-perform.
       *     
@@ -345,28 +534,36 @@
                DISPLAY WS-LINHA-BRANCO      AT 2302
                DISPLAY WS-TELA-CADASTRO
                
-               INITIALIZE              WS-OPCAO 
-               
-               PERFORM UNTIL WS-OPCAO EQUAL 4
+               INITIALIZE              WS-OPCAO
+
+               PERFORM UNTIL WS-OPCAO EQUAL 5
                   ACCEPT  WS-OPCAO
                   EVALUATE WS-OPCAO
                      WHEN 1
                        PERFORM 0011-CADASTRAR-CLIENTE
-                     
+
                      WHEN 2
-                       PERFORM 0015-IMPORTAR-CLIENTE                    
-                     
-                     WHEN 3 
+                       PERFORM 0015-IMPORTAR-CLIENTE
+
+                     WHEN 3
                        PERFORM 0012-CADASTRAR-VENDEDOR
-                     
+
                      WHEN 4
+                       PERFORM 0024-IMPORTAR-VENDEDOR
+
+                     WHEN 5
                        PERFORM 0001-PRINCIPAL
-                     
+
                      WHEN OTHER
-                       DISPLAY  "FAVOR DIGITAR UM VALOR ENTRE 1 E 4!!!"
+                       DISPLAY  "FAVOR DIGITAR UM VALOR ENTRE 1 E 5!!!"
                                        AT 2320
-                       STOP ' '
-                     
+                       MOVE 'MENU CADASTRO' TO WS-OPERACAO
+                       MOVE SPACES     TO WS-LOG-FILE-STATUS
+                       MOVE WS-OPCAO   TO WS-LOG-CHAVE
+                       MOVE 'OPCAO INVALIDA NO MENU DE CADASTRO'
+                                       TO WS-LOG-MENSAGEM
+                       PERFORM 0029-REGISTRAR-LOG-ERRO
+
            END-PERFORM.
       *-----------------------------------------------------------------
        0002-EXIT.
@@ -376,21 +573,31 @@
           PERFORM 0010-LIMPAR-TELA
           DISPLAY WS-TELA-RELATORIO
           INITIALIZE                   WS-OPCAO
-          PERFORM UNTIL WS-OPCAO EQUAL 4  
+          PERFORM UNTIL WS-OPCAO EQUAL 5
             ACCEPT  WS-OPCAO
             EVALUATE WS-OPCAO
               WHEN 1
+                 PERFORM 0019-RELATORIO-CLIENTES
               WHEN 2
-              
+                 PERFORM 0020-RELATORIO-VENDEDORES
               WHEN 3
+                 PERFORM 0021-EXPORTAR-CSV
+              WHEN 4
+                 PERFORM 0038-RELATORIO-VENDEDOR-PROXIMO
+              WHEN 5
                  PERFORM 0001-PRINCIPAL
               WHEN OTHER
-                 DISPLAY  "FAVOR DIGITAR UM VALOR ENTRE 1 E 3!!!"
+                 DISPLAY  "FAVOR DIGITAR UM VALOR ENTRE 1 E 5!!!"
                                        AT 2320
-                 STOP ' '
+                 MOVE 'MENU RELATORIO' TO WS-OPERACAO
+                 MOVE SPACES           TO WS-LOG-FILE-STATUS
+                 MOVE WS-OPCAO         TO WS-LOG-CHAVE
+                 MOVE 'OPCAO INVALIDA NO MENU DE RELATORIOS'
+                                       TO WS-LOG-MENSAGEM
+                 PERFORM 0029-REGISTRAR-LOG-ERRO
             END-EVALUATE
           END-PERFORM.
-          
+
       *-----------------------------------------------------------------
        0003-EXIT.
       *-----------------------------------------------------------------
@@ -399,15 +606,19 @@
        0004-ABRIR-ARQUIVOS.
       *-----------------------------------------------------------------
        
-           OPEN 
+           OPEN
            I-O     ARQ-CLIENTE
                    ARQ-VENDEDOR
            OUTPUT  ARQ-CSV
+                   ARQ-RELATORIO
            MOVE WS-ABERTURA            TO WS-OPERACAO
-             
+
            PERFORM 0005-TESTAR-ARQCLIENTE
            PERFORM 0006-TESTAR-ARQVENDEDOR
            PERFORM 0007-TESTAR-ARQCSV
+           PERFORM 0018-TESTAR-ARQRELATORIO
+           PERFORM 0028-ABRIR-ARQLOG
+           PERFORM 0037-ABRIR-ARQREJ
            .
       *-----------------------------------------------------------------
        0004-EXIT.
@@ -459,10 +670,15 @@
              DISPLAY WS-LINHA-BRANCO       AT 2302
              DISPLAY 'FILE STATUS:'        AT 2310
              DISPLAY WS-FS-IMPORT-CLI      AT 2324
-             DISPLAY ' OPERACAO: '         AT 2326 
+             DISPLAY ' OPERACAO: '         AT 2326
              WS-OPERACAO' ARQUIVO CLIENTE'
                                            AT 2337
-             STOP ' '
+             MOVE WS-FS-IMPORT-CLI         TO WS-LOG-FILE-STATUS
+             MOVE WS-COD-CLIENTE           TO WS-LOG-CHAVE
+             MOVE 'ERRO NO ARQUIVO DE IMPORTACAO DE CLIENTES'
+                                           TO WS-LOG-MENSAGEM
+             PERFORM 0029-REGISTRAR-LOG-ERRO
+             MOVE 'Y'                      TO WS-IMPORT-CLI-FATAL
              DISPLAY WS-LINHA-BRANCO       AT 2302
            END-IF
            
@@ -525,14 +741,48 @@
                  MOVE ZEROS    TO WS-ACHOU
             END-READ
                        
-            IF WS-ACHOU EQUAL ZEROS 
-               
-               ACCEPT SS-CNPJ-CLIENTE
-               ACCEPT SS-RZSOCIAL-CLIENTE
-               ACCEPT SS-LATITUDE-CLIENTE
-               ACCEPT SS-LONGITUDE-CLIENTE
-               PERFORM 0009-GRAVAR-CLIENTE
-               PERFORM 0002-CADASTRAR
+            IF WS-ACHOU EQUAL ZEROS
+
+               MOVE 1                  TO LKS-RETORNO
+               PERFORM UNTIL LKS-RETORNO EQUAL ZEROS
+                 ACCEPT SS-CNPJ-CLIENTE
+                 PERFORM 0017-VALIDAR-CNPJ
+                 IF LKS-RETORNO        EQUAL 1 OR 2 OR 3
+                    DISPLAY WS-LINHA-BRANCO    AT 2302
+                    DISPLAY "FAVOR DIGITAR UM CNPJ VALIDO!!!"
+                                                 AT 2315
+                    MOVE 'CADASTRO CLIENTE'   TO WS-OPERACAO
+                    MOVE SPACES               TO WS-LOG-FILE-STATUS
+                    MOVE FD-CNPJ              TO WS-LOG-CHAVE
+                    MOVE 'CNPJ INVALIDO DIGITADO NO CADASTRO'
+                                              TO WS-LOG-MENSAGEM
+                    PERFORM 0029-REGISTRAR-LOG-ERRO
+                 END-IF
+               END-PERFORM
+               MOVE 1                  TO WS-ACHOU
+               READ ARQ-CLIENTE       KEY IS FD-CNPJ
+                                      INVALID KEY
+                    MOVE ZEROS        TO WS-ACHOU
+               END-READ
+               IF WS-ACHOU            NOT EQUAL ZEROS
+                  DISPLAY WS-LINHA-BRANCO    AT 2302
+                  DISPLAY "CNPJ JA CADASTRADO PARA OUTRO CLIENTE!!!"
+                                             AT 2315
+                  MOVE 'CADASTRO CLIENTE'   TO WS-OPERACAO
+                  MOVE SPACES               TO WS-LOG-FILE-STATUS
+                  MOVE FD-CNPJ              TO WS-LOG-CHAVE
+                  MOVE 'CNPJ DUPLICADO REJEITADO NO CADASTRO'
+                                            TO WS-LOG-MENSAGEM
+                  PERFORM 0029-REGISTRAR-LOG-ERRO
+                  DISPLAY WS-LINHA-BRANCO    AT 2302
+                  PERFORM 0002-CADASTRAR
+               ELSE
+                  ACCEPT SS-RZSOCIAL-CLIENTE
+                  ACCEPT SS-LATITUDE-CLIENTE
+                  ACCEPT SS-LONGITUDE-CLIENTE
+                  PERFORM 0009-GRAVAR-CLIENTE
+                  PERFORM 0002-CADASTRAR
+               END-IF
             ELSE
                DISPLAY FD-CNPJ                AT 0720
                DISPLAY FD-RAZAO-SOCIAL        AT 0920
@@ -557,7 +807,7 @@
                      PERFORM 0002-CADASTRAR
                   ELSE
                     IF WS-DEL-ALT-CLIENTE EQUAL 'V'
-                       MOVE 4                     TO WS-OPCAO
+                       MOVE 5                     TO WS-OPCAO
                        DISPLAY WS-LINHA-BRANCO    AT 2302
                        PERFORM 0010-LIMPAR-TELA
                     END-IF
@@ -567,7 +817,7 @@
                DISPLAY WS-LINHA-BRANCO AT 2302
             END-IF
          ELSE
-            MOVE 4                     TO WS-OPCAO
+            MOVE 5                     TO WS-OPCAO
             DISPLAY WS-LINHA-BRANCO    AT 2302
             PERFORM 0010-LIMPAR-TELA
          END-IF
@@ -603,8 +853,13 @@
                     DISPLAY WS-LINHA-BRANCO    AT 2302
                     DISPLAY "FAVOR DIGITAR UM CPF VALIDO!!!"
                                                  AT 2315
-                    STOP ' '
-                 END-IF    
+                    MOVE 'CADASTRO VENDEDOR'  TO WS-OPERACAO
+                    MOVE SPACES               TO WS-LOG-FILE-STATUS
+                    MOVE FD-CPF               TO WS-LOG-CHAVE
+                    MOVE 'CPF INVALIDO DIGITADO NO CADASTRO'
+                                              TO WS-LOG-MENSAGEM
+                    PERFORM 0029-REGISTRAR-LOG-ERRO
+                 END-IF
                END-PERFORM
                ACCEPT SS-NOME-VENDEDOR
                ACCEPT SS-LATITUDE-VENDEDOR
@@ -637,7 +892,7 @@
                      PERFORM 0002-CADASTRAR
                   ELSE
                     IF WS-DEL-ALT-CLIENTE EQUAL 'V'
-                       MOVE 4                     TO WS-OPCAO
+                       MOVE 5                     TO WS-OPCAO
                        DISPLAY WS-LINHA-BRANCO    AT 2302
                        PERFORM 0010-LIMPAR-TELA
                     END-IF
@@ -646,7 +901,7 @@
                DISPLAY WS-LINHA-BRANCO AT 2302
             END-IF
          ELSE
-            MOVE 4                     TO WS-OPCAO
+            MOVE 5                     TO WS-OPCAO
             DISPLAY WS-LINHA-BRANCO    AT 2302
             PERFORM 0010-LIMPAR-TELA
          END-IF
@@ -669,16 +924,16 @@
       *-----------------------------------------------------------------
        0014-VALIDAR-CPF-CNPJ.
       *-----------------------------------------------------------------
-       
-         INITIALIZE                    LKS-PARM  
+
+         INITIALIZE                    LKS-PARM
          MOVE FD-CPF                   TO LKS-NUMERO-I
          MOVE 'CPF'                    TO LKS-TIPO-CALCULO
          MOVE 'V'                      TO LKS-ACAO
-         CALL 'VALIDATOR'              USING LKS-PARM. 
+         CALL 'VALIDATOR'              USING LKS-PARM.
       *-----------------------------------------------------------------
        0014-EXIT.
       *-----------------------------------------------------------------
-       
+      *
       *----------------------------------------------------------------*
       *ROTINA PARA IMPORTAR CLIENTES EM UM ARQUIVO EXTERNO             *
       *----------------------------------------------------------------*
@@ -689,49 +944,89 @@
          DISPLAY WS-TELA-IMPORT
          DISPLAY "DIGITE 'S' PARA SAIR SEM IMPORTAR!!!"
                                        AT 2320
-         ACCEPT WS-END-ARQUI           AT 0921 
-         
+         ACCEPT WS-END-ARQUI           AT 0921
+
          IF WS-END-ARQUI               EQUAL 'S'
-            MOVE 4                     TO WS-OPCAO
+            MOVE 5                     TO WS-OPCAO
             DISPLAY WS-LINHA-BRANCO    AT 2302
             PERFORM 0010-LIMPAR-TELA
-         END-IF
-         
-         
-         OPEN INPUT ARQ-IMPORT-CLI
-         MOVE WS-ABERTURA            TO WS-OPERACAO
-                
-         PERFORM 0008-TESTAR-ARQ-IMP-CLI
-           
-         IF WS-FS-IMPORT-CLI           EQUAL ZEROS
-            PERFORM UNTIL WS-FIM-ARQ-IMPORT-CLI 
-                                       EQUAL'S'
-               INITIALIZE              WS-AREA-IMPORT-CLI               
-               READ ARQ-IMPORT-CLI     INTO WS-AREA-IMPORT-CLI          
-               MOVE WS-LEITURA         TO WS-OPERACAO
-               PERFORM 0008-TESTAR-ARQ-IMP-CLI
-               IF WS-FS-IMPORT-CLI     EQUAL ZEROS
-                  PERFORM 0016-GRAVAR-IMPORT-CLI
-               ELSE
-                  MOVE 'S'              TO WS-FIM-ARQ-IMPORT-CLI
-                  CLOSE ARQ-IMPORT-CLI
-                  MOVE WS-FECHAMENTO    TO WS-OPERACAO
+            PERFORM 0002-CADASTRAR
+         ELSE
+            MOVE 'N'                    TO WS-IMPORT-CLI-FATAL
+            INITIALIZE                  ACU-REJEITADOS
+            INITIALIZE                  WS-CONTADOR-LIDOS-CLI
+
+            PERFORM 0030-LER-CHECKPOINT-CLI
+            IF WS-CKPT-CLI-QTD-PROC      GREATER ZEROS
+               AND WS-CKPT-CLI-ARQUIVO   NOT EQUAL WS-END-ARQUI
+               DISPLAY WS-LINHA-BRANCO   AT 2302
+               DISPLAY 'CHECKPOINT DE OUTRO ARQUIVO - REINICIANDO'
+                                         AT 2302
+               INITIALIZE                WS-AREA-CHECKPOINT-CLI
+            END-IF
+            MOVE WS-CKPT-CLI-QTD-GRAV    TO ACU-GRAVADOS
+
+            OPEN INPUT ARQ-IMPORT-CLI
+            MOVE WS-ABERTURA            TO WS-OPERACAO
+
+            PERFORM 0008-TESTAR-ARQ-IMP-CLI
+
+            IF WS-FS-IMPORT-CLI           EQUAL ZEROS
+               IF WS-CKPT-CLI-QTD-PROC   GREATER ZEROS
+                  DISPLAY WS-LINHA-BRANCO AT 2302
+                  DISPLAY 'RETOMANDO IMPORTACAO A PARTIR DO REGISTRO '
+                                          AT 2302
+                  DISPLAY WS-CKPT-CLI-QTD-PROC
+                                          AT 2345
+                  PERFORM UNTIL WS-CONTADOR-LIDOS-CLI
+                                          NOT LESS WS-CKPT-CLI-QTD-PROC
+                             OR WS-FIM-ARQ-IMPORT-CLI EQUAL 'S'
+                     READ ARQ-IMPORT-CLI  INTO WS-AREA-IMPORT-CLI
+                          AT END
+                          MOVE 'S'        TO WS-FIM-ARQ-IMPORT-CLI
+                     END-READ
+                     IF WS-FIM-ARQ-IMPORT-CLI NOT EQUAL 'S'
+                        ADD 1             TO WS-CONTADOR-LIDOS-CLI
+                     END-IF
+                  END-PERFORM
+               END-IF
+               PERFORM UNTIL WS-FIM-ARQ-IMPORT-CLI
+                                          EQUAL'S'
+                  INITIALIZE              WS-AREA-IMPORT-CLI
+                  READ ARQ-IMPORT-CLI     INTO WS-AREA-IMPORT-CLI
+                  MOVE WS-LEITURA         TO WS-OPERACAO
                   PERFORM 0008-TESTAR-ARQ-IMP-CLI
-                  IF WS-FS-IMPORT-CLI   NOT EQUAL ZEROS
-                     DISPLAY WS-LINHA-BRANCO
-                                        AT 2302
+                  IF WS-FS-IMPORT-CLI     EQUAL ZEROS
+                     ADD 1                TO WS-CONTADOR-LIDOS-CLI
+                     PERFORM 0016-GRAVAR-IMPORT-CLI
+                     PERFORM 0031-GRAVAR-CHECKPOINT-CLI
+                  ELSE
+                     MOVE 'S'              TO WS-FIM-ARQ-IMPORT-CLI
+                     CLOSE ARQ-IMPORT-CLI
+                     MOVE WS-FECHAMENTO    TO WS-OPERACAO
+                     PERFORM 0008-TESTAR-ARQ-IMP-CLI
+                     IF WS-FS-IMPORT-CLI   NOT EQUAL ZEROS
+                        DISPLAY WS-LINHA-BRANCO
+                                           AT 2302
+                     END-IF
                   END-IF
-               END-IF
-            END-PERFORM
-         ELSE
-            DISPLAY WS-LINHA-BRANCO    AT 2302
+               END-PERFORM
+            ELSE
+               DISPLAY WS-LINHA-BRANCO    AT 2302
+            END-IF
+
+            IF WS-IMPORT-CLI-FATAL        EQUAL 'N'
+               PERFORM 0032-LIMPAR-CHECKPOINT-CLI
+            END-IF
+
+            DISPLAY WS-LINHA-BRANCO       AT 2302
+            DISPLAY 'REGISTROS DE CLIENTES IMPORTADOS ' AT 2302
+            DISPLAY ACU-GRAVADOS          AT 2335
+            DISPLAY 'REGISTROS REJEITADOS: '     AT 2401
+            DISPLAY ACU-REJEITADOS        AT 2323
+            INITIALIZE                  ACU-GRAVADOS
+            PERFORM 0002-CADASTRAR
          END-IF
-         DISPLAY WS-LINHA-BRANCO       AT 2302
-         DISPLAY 'REGISTROS DE CLIENTES IMPORTADOS ' AT 2302 
-         DISPLAY ACU-GRAVADOS          AT 2335
-         INITIALIZE                  ACU-GRAVADOS
-         STOP ' '
-         PERFORM 0002-CADASTRAR
          .
       *-----------------------------------------------------------------
        0015-EXIT.
@@ -763,7 +1058,13 @@
               PERFORM 0005-TESTAR-ARQCLIENTE
               IF WS-FS-ACESSO-CLI     EQUAL ZEROS
                  ADD 1                TO ACU-GRAVADOS
-              END-IF            
+              ELSE
+                 MOVE WS-COD-CLIENTE  TO WS-REJ-CHAVE
+                 MOVE 'FALHA NA GRAVACAO DO CLIENTE IMPORTADO'
+                                      TO WS-REJ-MOTIVO
+                 PERFORM 0036-REGISTRAR-REJEITADO
+                 ADD 1                        TO ACU-REJEITADOS
+              END-IF
             ELSE
                MOVE WS-RAZAO-SOCIAL   TO FD-RAZAO-SOCIAL
                MOVE WS-LATITUDE-CLI   TO FD-LATITUDE-CLI
@@ -773,6 +1074,12 @@
                PERFORM 0005-TESTAR-ARQCLIENTE
                IF WS-FS-ACESSO-CLI     EQUAL ZEROS
                  ADD 1                 TO ACU-GRAVADOS
+               ELSE
+                 MOVE WS-COD-CLIENTE   TO WS-REJ-CHAVE
+                 MOVE 'FALHA NA REGRAVACAO DO CLIENTE IMPORTADO'
+                                       TO WS-REJ-MOTIVO
+                 PERFORM 0036-REGISTRAR-REJEITADO
+                 ADD 1                        TO ACU-REJEITADOS
                END-IF
              END-IF
           ELSE
@@ -785,7 +1092,17 @@
              IF WS-ACHOU               EQUAL ZEROS
                DISPLAY 'REGISTRO INCONSISTENTE'
                                        AT 2320
-               STOP ' '
+               MOVE 'IMPORT CLIENTE'  TO WS-OPERACAO
+               MOVE WS-FS-ACESSO-CLI  TO WS-LOG-FILE-STATUS
+               MOVE WS-COD-CLIENTE    TO WS-LOG-CHAVE
+               MOVE 'REGISTRO INCONSISTENTE NA IMPORTACAO DE CLIENTE'
+                                      TO WS-LOG-MENSAGEM
+               PERFORM 0029-REGISTRAR-LOG-ERRO
+               MOVE WS-COD-CLIENTE    TO WS-REJ-CHAVE
+               MOVE 'REGISTRO INCONSISTENTE NA IMPORTACAO DE CLIENTE'
+                                      TO WS-REJ-MOTIVO
+               PERFORM 0036-REGISTRAR-REJEITADO
+               ADD 1                        TO ACU-REJEITADOS
                DISPLAY WS-LINHA-BRANCO AT 2302
              ELSE
                MOVE WS-RAZAO-SOCIAL   TO FD-RAZAO-SOCIAL
@@ -796,6 +1113,12 @@
                PERFORM 0005-TESTAR-ARQCLIENTE
                IF WS-FS-ACESSO-CLI     EQUAL ZEROS
                   ADD 1                 TO ACU-GRAVADOS
+               ELSE
+                  MOVE WS-COD-CLIENTE   TO WS-REJ-CHAVE
+                  MOVE 'FALHA NA REGRAVACAO DO CLIENTE IMPORTADO'
+                                        TO WS-REJ-MOTIVO
+                  PERFORM 0036-REGISTRAR-REJEITADO
+                  ADD 1                        TO ACU-REJEITADOS
                END-IF
              END-IF
            END-IF
@@ -803,5 +1126,923 @@
       *-----------------------------------------------------------------
        0016-EXIT.
       *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0017-VALIDAR-CNPJ.
+      *-----------------------------------------------------------------
+
+         INITIALIZE                    LKS-PARM
+         MOVE FD-CNPJ                  TO LKS-NUMERO-I
+         MOVE 'CNPJ'                   TO LKS-TIPO-CALCULO
+         MOVE 'V'                      TO LKS-ACAO
+         CALL 'VALIDATOR'              USING LKS-PARM.
+      *-----------------------------------------------------------------
+       0017-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0018-TESTAR-ARQRELATORIO.
+      *-----------------------------------------------------------------
+      *
+           IF WS-FS-ACESSO-REL NOT EQUAL ZEROS
+              DISPLAY WS-FS-ACESSO-REL
+                                       AT 2320
+           END-IF.
+      *-----------------------------------------------------------------
+       0018-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA IMPRIMIR/GERAR O RELATORIO DE CLIENTES              *
+      *----------------------------------------------------------------*
+       0019-RELATORIO-CLIENTES.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-FIM-ARQ-CLIENTE
+         INITIALIZE                   ACU-REL-REGISTROS
+
+         MOVE SPACES                  TO WS-LINHA-REL-TITULO
+         STRING '01 - RELATORIO DE CLIENTES  -  DATA: '
+                WS-DATA-SISTEMA
+                DELIMITED BY SIZE     INTO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE 'CODIGO  CNPJ           RAZAO SOCIAL                    '
+              TO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE LOW-VALUES              TO FD-COD-CLIENTE
+         START ARQ-CLIENTE            KEY IS NOT LESS FD-COD-CLIENTE
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-CLIENTE
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-CLIENTE EQUAL 'S'
+            READ ARQ-CLIENTE NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-CLIENTE
+            END-READ
+            IF WS-FIM-ARQ-CLIENTE     NOT EQUAL 'S'
+               MOVE FD-COD-CLIENTE    TO WS-REL-CLI-COD
+               MOVE FD-CNPJ           TO WS-REL-CLI-CNPJ
+               MOVE FD-RAZAO-SOCIAL   TO WS-REL-CLI-RAZAO
+               MOVE FD-LATITUDE-CLI   TO WS-REL-CLI-LATITUDE
+               MOVE FD-LONGITUDE-CLI  TO WS-REL-CLI-LONGITUDE
+               MOVE WS-LINHA-REL-CLIENTE
+                                      TO FD-REG-RELATORIO
+               WRITE FD-REG-RELATORIO
+               ADD 1                  TO ACU-REL-REGISTROS
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'REGISTROS DE CLIENTES NO RELATORIO ' AT 2302
+         DISPLAY ACU-REL-REGISTROS    AT 2337
+         .
+      *-----------------------------------------------------------------
+       0019-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA IMPRIMIR/GERAR O RELATORIO DE VENDEDORES            *
+      *----------------------------------------------------------------*
+       0020-RELATORIO-VENDEDORES.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-FIM-ARQ-VENDEDOR
+         INITIALIZE                   ACU-REL-REGISTROS
+
+         MOVE SPACES                  TO WS-LINHA-REL-TITULO
+         STRING '02 - RELATORIO DE VENDEDORES  -  DATA: '
+                WS-DATA-SISTEMA
+                DELIMITED BY SIZE     INTO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE 'CODIGO  CPF          NOME                              '
+              TO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE LOW-VALUES              TO FD-COD-VENDEDOR
+         START ARQ-VENDEDOR           KEY IS NOT LESS FD-COD-VENDEDOR
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-VENDEDOR
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-VENDEDOR EQUAL 'S'
+            READ ARQ-VENDEDOR NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-VENDEDOR
+            END-READ
+            IF WS-FIM-ARQ-VENDEDOR    NOT EQUAL 'S'
+               MOVE FD-COD-VENDEDOR   TO WS-REL-VEN-COD
+               MOVE FD-CPF            TO WS-REL-VEN-CPF
+               MOVE FD-NOME           TO WS-REL-VEN-NOME
+               MOVE FD-LATITUDE-VEN   TO WS-REL-VEN-LATITUDE
+               MOVE FD-LONGITUDE-VEN  TO WS-REL-VEN-LONGITUDE
+               MOVE WS-LINHA-REL-VENDEDOR
+                                      TO FD-REG-RELATORIO
+               WRITE FD-REG-RELATORIO
+               ADD 1                  TO ACU-REL-REGISTROS
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'REGISTROS DE VENDEDORES NO RELATORIO ' AT 2302
+         DISPLAY ACU-REL-REGISTROS    AT 2341
+         .
+      *-----------------------------------------------------------------
+       0020-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA EXPORTAR CLIENTES E/OU VENDEDORES PARA O ARQ-CSV    *
+      *----------------------------------------------------------------*
+       0021-EXPORTAR-CSV.
+      *-----------------------------------------------------------------
+
+         PERFORM 0010-LIMPAR-TELA
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY WS-TELA-EXPORTCSV
+
+         INITIALIZE                   WS-OPCAO
+         ACCEPT WS-OPCAO
+
+         EVALUATE WS-OPCAO
+            WHEN 1
+               PERFORM 0022-CSV-CLIENTES
+            WHEN 2
+               PERFORM 0023-CSV-VENDEDORES
+            WHEN 3
+               PERFORM 0022-CSV-CLIENTES
+               PERFORM 0023-CSV-VENDEDORES
+            WHEN 4
+               CONTINUE
+            WHEN OTHER
+               DISPLAY  "FAVOR DIGITAR UM VALOR ENTRE 1 E 4!!!"
+                                       AT 2320
+               MOVE 'EXPORTAR CSV'    TO WS-OPERACAO
+               MOVE SPACES            TO WS-LOG-FILE-STATUS
+               MOVE WS-OPCAO          TO WS-LOG-CHAVE
+               MOVE 'OPCAO INVALIDA NO MENU DE EXPORTACAO CSV'
+                                      TO WS-LOG-MENSAGEM
+               PERFORM 0029-REGISTRAR-LOG-ERRO
+         END-EVALUATE
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         .
+      *-----------------------------------------------------------------
+       0021-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0022-CSV-CLIENTES.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-FIM-ARQ-CLIENTE
+         INITIALIZE                   ACU-REL-REGISTROS
+
+         MOVE LOW-VALUES              TO FD-COD-CLIENTE
+         START ARQ-CLIENTE            KEY IS NOT LESS FD-COD-CLIENTE
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-CLIENTE
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-CLIENTE EQUAL 'S'
+            READ ARQ-CLIENTE NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-CLIENTE
+            END-READ
+            IF WS-FIM-ARQ-CLIENTE     NOT EQUAL 'S'
+               MOVE FD-COD-CLIENTE    TO WS-CSV-COD
+               MOVE FD-CNPJ           TO WS-CSV-CNPJCPF
+               MOVE FD-LATITUDE-CLI   TO WS-CSV-LATITUDE
+               MOVE FD-LONGITUDE-CLI  TO WS-CSV-LONGITUDE
+               MOVE SPACES            TO FD-REG-CSV
+               STRING FUNCTION TRIM(WS-CSV-COD)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-CNPJCPF)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(FD-RAZAO-SOCIAL)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-LATITUDE)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-LONGITUDE)
+                      DELIMITED BY SIZE
+                      INTO FD-REG-CSV
+               END-STRING
+               WRITE FD-REG-CSV
+               ADD 1                  TO ACU-REL-REGISTROS
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'REGISTROS DE CLIENTES EXPORTADOS PARA O CSV '
+                                       AT 2302
+         DISPLAY ACU-REL-REGISTROS    AT 2346
+         .
+      *-----------------------------------------------------------------
+       0022-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0023-CSV-VENDEDORES.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-FIM-ARQ-VENDEDOR
+         INITIALIZE                   ACU-REL-REGISTROS
+
+         MOVE LOW-VALUES              TO FD-COD-VENDEDOR
+         START ARQ-VENDEDOR           KEY IS NOT LESS FD-COD-VENDEDOR
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-VENDEDOR
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-VENDEDOR EQUAL 'S'
+            READ ARQ-VENDEDOR NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-VENDEDOR
+            END-READ
+            IF WS-FIM-ARQ-VENDEDOR    NOT EQUAL 'S'
+               MOVE FD-COD-VENDEDOR   TO WS-CSV-COD
+               MOVE FD-CPF            TO WS-CSV-CNPJCPF
+               MOVE FD-LATITUDE-VEN   TO WS-CSV-LATITUDE
+               MOVE FD-LONGITUDE-VEN  TO WS-CSV-LONGITUDE
+               MOVE SPACES            TO FD-REG-CSV
+               STRING FUNCTION TRIM(WS-CSV-COD)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-CNPJCPF)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(FD-NOME)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-LATITUDE)
+                      DELIMITED BY SIZE
+                      ','                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-LONGITUDE)
+                      DELIMITED BY SIZE
+                      INTO FD-REG-CSV
+               END-STRING
+               WRITE FD-REG-CSV
+               ADD 1                  TO ACU-REL-REGISTROS
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'REGISTROS DE VENDEDORES EXPORTADOS PARA O CSV '
+                                       AT 2302
+         DISPLAY ACU-REL-REGISTROS    AT 2350
+         .
+      *-----------------------------------------------------------------
+       0023-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA IMPORTAR VENDEDORES EM UM ARQUIVO EXTERNO           *
+      *----------------------------------------------------------------*
+       0024-IMPORTAR-VENDEDOR.
+      *-----------------------------------------------------------------
+         PERFORM 0010-LIMPAR-TELA
+         DISPLAY WS-LINHA-BRANCO       AT 2302
+         DISPLAY WS-TELA-IMPORT-VEN
+         DISPLAY "DIGITE 'S' PARA SAIR SEM IMPORTAR!!!"
+                                       AT 2320
+         ACCEPT WS-END-ARQUI           AT 0921
+
+         IF WS-END-ARQUI               EQUAL 'S'
+            MOVE 5                     TO WS-OPCAO
+            DISPLAY WS-LINHA-BRANCO    AT 2302
+            PERFORM 0010-LIMPAR-TELA
+            PERFORM 0002-CADASTRAR
+         ELSE
+            MOVE 'N'                    TO WS-IMPORT-VEN-FATAL
+            INITIALIZE                  ACU-REJEITADOS-VEN
+            INITIALIZE                  WS-CONTADOR-LIDOS-VEN
+
+            PERFORM 0033-LER-CHECKPOINT-VEN
+            IF WS-CKPT-VEN-QTD-PROC      GREATER ZEROS
+               AND WS-CKPT-VEN-ARQUIVO   NOT EQUAL WS-END-ARQUI
+               DISPLAY WS-LINHA-BRANCO   AT 2302
+               DISPLAY 'CHECKPOINT DE OUTRO ARQUIVO - REINICIANDO'
+                                         AT 2302
+               INITIALIZE                WS-AREA-CHECKPOINT-VEN
+            END-IF
+            MOVE WS-CKPT-VEN-QTD-GRAV    TO ACU-GRAVADOS-VEN
+
+            OPEN INPUT ARQ-IMPORT-VEN
+            MOVE WS-ABERTURA            TO WS-OPERACAO
+
+            PERFORM 0025-TESTAR-ARQ-IMP-VEN
+
+            IF WS-FS-IMPORT-VEN           EQUAL ZEROS
+               IF WS-CKPT-VEN-QTD-PROC   GREATER ZEROS
+                  DISPLAY WS-LINHA-BRANCO AT 2302
+                  DISPLAY 'RETOMANDO IMPORTACAO A PARTIR DO REGISTRO '
+                                          AT 2302
+                  DISPLAY WS-CKPT-VEN-QTD-PROC
+                                          AT 2345
+                  PERFORM UNTIL WS-CONTADOR-LIDOS-VEN
+                                          NOT LESS WS-CKPT-VEN-QTD-PROC
+                             OR WS-FIM-ARQ-IMPORT-VEN EQUAL 'S'
+                     READ ARQ-IMPORT-VEN  INTO WS-AREA-IMPORT-VEN
+                          AT END
+                          MOVE 'S'        TO WS-FIM-ARQ-IMPORT-VEN
+                     END-READ
+                     IF WS-FIM-ARQ-IMPORT-VEN NOT EQUAL 'S'
+                        ADD 1             TO WS-CONTADOR-LIDOS-VEN
+                     END-IF
+                  END-PERFORM
+               END-IF
+               PERFORM UNTIL WS-FIM-ARQ-IMPORT-VEN
+                                          EQUAL'S'
+                  INITIALIZE              WS-AREA-IMPORT-VEN
+                  READ ARQ-IMPORT-VEN     INTO WS-AREA-IMPORT-VEN
+                  MOVE WS-LEITURA         TO WS-OPERACAO
+                  PERFORM 0025-TESTAR-ARQ-IMP-VEN
+                  IF WS-FS-IMPORT-VEN     EQUAL ZEROS
+                     ADD 1                TO WS-CONTADOR-LIDOS-VEN
+                     PERFORM 0026-GRAVAR-IMPORT-VEN
+                     PERFORM 0034-GRAVAR-CHECKPOINT-VEN
+                  ELSE
+                     MOVE 'S'              TO WS-FIM-ARQ-IMPORT-VEN
+                     CLOSE ARQ-IMPORT-VEN
+                     MOVE WS-FECHAMENTO    TO WS-OPERACAO
+                     PERFORM 0025-TESTAR-ARQ-IMP-VEN
+                     IF WS-FS-IMPORT-VEN   NOT EQUAL ZEROS
+                        DISPLAY WS-LINHA-BRANCO
+                                           AT 2302
+                     END-IF
+                  END-IF
+               END-PERFORM
+            ELSE
+               DISPLAY WS-LINHA-BRANCO    AT 2302
+            END-IF
+
+            IF WS-IMPORT-VEN-FATAL        EQUAL 'N'
+               PERFORM 0035-LIMPAR-CHECKPOINT-VEN
+            END-IF
+
+            DISPLAY WS-LINHA-BRANCO       AT 2302
+            DISPLAY 'REGISTROS DE VENDEDORES IMPORTADOS ' AT 2302
+            DISPLAY ACU-GRAVADOS-VEN      AT 2338
+            DISPLAY 'REGISTROS REJEITADOS: '     AT 2401
+            DISPLAY ACU-REJEITADOS-VEN    AT 2323
+            INITIALIZE                  ACU-GRAVADOS-VEN
+            PERFORM 0002-CADASTRAR
+         END-IF
+         .
+      *-----------------------------------------------------------------
+       0024-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0025-TESTAR-ARQ-IMP-VEN.
+      *-----------------------------------------------------------------
+
+           IF (WS-FS-IMPORT-VEN            NOT EQUAL ZEROS AND '10')
+             DISPLAY WS-LINHA-BRANCO       AT 2302
+             DISPLAY 'FILE STATUS:'        AT 2310
+             DISPLAY WS-FS-IMPORT-VEN      AT 2324
+             DISPLAY ' OPERACAO: '         AT 2326
+             WS-OPERACAO' ARQUIVO VENDEDOR'
+                                           AT 2337
+             MOVE WS-FS-IMPORT-VEN         TO WS-LOG-FILE-STATUS
+             MOVE WS-COD-VENDEDOR          TO WS-LOG-CHAVE
+             MOVE 'ERRO NO ARQUIVO DE IMPORTACAO DE VENDEDORES'
+                                           TO WS-LOG-MENSAGEM
+             PERFORM 0029-REGISTRAR-LOG-ERRO
+             MOVE 'Y'                      TO WS-IMPORT-VEN-FATAL
+             DISPLAY WS-LINHA-BRANCO       AT 2302
+           END-IF
+
+           IF (WS-FS-IMPORT-VEN        EQUAL '10')
+             MOVE 'S'                  TO WS-FIM-ARQ-IMPORT-VEN
+           END-IF.
+      *-----------------------------------------------------------------
+       0025-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0026-GRAVAR-IMPORT-VEN.
+      *-----------------------------------------------------------------
+
+         MOVE WS-COD-VENDEDOR          TO FD-COD-VENDEDOR
+         MOVE 1                        TO WS-ACHOU
+         READ ARQ-VENDEDOR             KEY IS FD-COD-VENDEDOR
+                                       INVALID KEY
+              MOVE ZEROS               TO WS-ACHOU
+         END-READ
+         IF WS-ACHOU                  EQUAL ZEROS
+            MOVE WS-CPF               TO FD-CPF
+            MOVE 1                    TO WS-ACHOU
+            READ ARQ-VENDEDOR         KEY IS FD-CPF
+                                      INVALID KEY
+               MOVE ZEROS             TO WS-ACHOU
+            END-READ
+            IF WS-ACHOU               EQUAL ZEROS
+              MOVE WS-NOME            TO FD-NOME
+              MOVE WS-LATITUDE-VEN    TO FD-LATITUDE-VEN
+              MOVE WS-LONGITUDE-VEN   TO FD-LONGITUDE-VEN
+              WRITE REG-VENDEDOR
+              MOVE WS-GRAVACAO        TO WS-OPERACAO
+              PERFORM 0006-TESTAR-ARQVENDEDOR
+              IF WS-FS-ACESSO-VEN     EQUAL ZEROS
+                 ADD 1                TO ACU-GRAVADOS-VEN
+              ELSE
+                 MOVE WS-COD-VENDEDOR TO WS-REJ-CHAVE
+                 MOVE 'FALHA NA GRAVACAO DO VENDEDOR IMPORTADO'
+                                      TO WS-REJ-MOTIVO
+                 PERFORM 0036-REGISTRAR-REJEITADO
+                 ADD 1                        TO ACU-REJEITADOS-VEN
+              END-IF
+            ELSE
+               MOVE WS-NOME           TO FD-NOME
+               MOVE WS-LATITUDE-VEN   TO FD-LATITUDE-VEN
+               MOVE WS-LONGITUDE-VEN  TO FD-LONGITUDE-VEN
+               REWRITE REG-VENDEDOR
+               MOVE WS-GRAVACAO       TO WS-OPERACAO
+               PERFORM 0006-TESTAR-ARQVENDEDOR
+               IF WS-FS-ACESSO-VEN     EQUAL ZEROS
+                 ADD 1                 TO ACU-GRAVADOS-VEN
+               ELSE
+                 MOVE WS-COD-VENDEDOR  TO WS-REJ-CHAVE
+                 MOVE 'FALHA NA REGRAVACAO DO VENDEDOR IMPORTADO'
+                                       TO WS-REJ-MOTIVO
+                 PERFORM 0036-REGISTRAR-REJEITADO
+                 ADD 1                        TO ACU-REJEITADOS-VEN
+               END-IF
+             END-IF
+          ELSE
+             MOVE WS-CPF               TO FD-CPF
+             MOVE 1                    TO WS-ACHOU
+             READ ARQ-VENDEDOR         KEY IS FD-CPF
+                                       INVALID KEY
+               MOVE ZEROS              TO WS-ACHOU
+             END-READ
+             IF WS-ACHOU               EQUAL ZEROS
+               DISPLAY 'REGISTRO INCONSISTENTE'
+                                       AT 2320
+               MOVE 'IMPORT VENDEDOR' TO WS-OPERACAO
+               MOVE WS-FS-ACESSO-VEN  TO WS-LOG-FILE-STATUS
+               MOVE WS-COD-VENDEDOR   TO WS-LOG-CHAVE
+               MOVE 'REGISTRO INCONSISTENTE NA IMPORTACAO DE VENDEDOR'
+                                      TO WS-LOG-MENSAGEM
+               PERFORM 0029-REGISTRAR-LOG-ERRO
+               MOVE WS-COD-VENDEDOR   TO WS-REJ-CHAVE
+               MOVE 'REGISTRO INCONSISTENTE NA IMPORTACAO DE VENDEDOR'
+                                      TO WS-REJ-MOTIVO
+               PERFORM 0036-REGISTRAR-REJEITADO
+               ADD 1                        TO ACU-REJEITADOS-VEN
+               DISPLAY WS-LINHA-BRANCO AT 2302
+             ELSE
+               MOVE WS-NOME           TO FD-NOME
+               MOVE WS-LATITUDE-VEN   TO FD-LATITUDE-VEN
+               MOVE WS-LONGITUDE-VEN  TO FD-LONGITUDE-VEN
+               REWRITE REG-VENDEDOR
+               MOVE WS-GRAVACAO       TO WS-OPERACAO
+               PERFORM 0006-TESTAR-ARQVENDEDOR
+               IF WS-FS-ACESSO-VEN     EQUAL ZEROS
+                  ADD 1                 TO ACU-GRAVADOS-VEN
+               ELSE
+                  MOVE WS-COD-VENDEDOR  TO WS-REJ-CHAVE
+                  MOVE 'FALHA NA REGRAVACAO DO VENDEDOR IMPORTADO'
+                                        TO WS-REJ-MOTIVO
+                  PERFORM 0036-REGISTRAR-REJEITADO
+                  ADD 1                        TO ACU-REJEITADOS-VEN
+               END-IF
+             END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       0026-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA DE VERIFICACAO DE CONSISTENCIA DE CLIENTES E VENDEDORES  *
+      *(CHAVE PRIMARIA X CHAVE ALTERNATIVA)                            *
+      *----------------------------------------------------------------*
+       0027-EXECUTAR-CONSISTENCIA.
+      *-----------------------------------------------------------------
+
+         PERFORM 0010-LIMPAR-TELA
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'VERIFICANDO CONSISTENCIA DE CLIENTES E VENDEDORES'
+                                       AT 2302
+         INITIALIZE                   ACU-VERIFICADOS
+                                       ACU-INCONSISTENTES
+
+         MOVE SPACES                  TO WS-FIM-ARQ-CLIENTE
+         MOVE LOW-VALUES              TO FD-COD-CLIENTE
+         START ARQ-CLIENTE            KEY IS NOT LESS FD-COD-CLIENTE
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-CLIENTE
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-CLIENTE EQUAL 'S'
+            READ ARQ-CLIENTE NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-CLIENTE
+            END-READ
+            IF WS-FIM-ARQ-CLIENTE     NOT EQUAL 'S'
+               ADD 1                  TO ACU-VERIFICADOS
+               MOVE FD-COD-CLIENTE    TO WS-CHAVE-SALVA-CLI
+               MOVE 1                 TO WS-ACHOU
+               READ ARQ-CLIENTE       KEY IS FD-CNPJ
+                                      INVALID KEY
+                    MOVE ZEROS        TO WS-ACHOU
+               END-READ
+               IF WS-ACHOU            EQUAL ZEROS
+                  OR FD-COD-CLIENTE   NOT EQUAL WS-CHAVE-SALVA-CLI
+                  ADD 1               TO ACU-INCONSISTENTES
+                  DISPLAY WS-LINHA-BRANCO
+                                       AT 2302
+                  DISPLAY 'CLIENTE INCONSISTENTE - CODIGO: '
+                                       AT 2302
+                  DISPLAY WS-CHAVE-SALVA-CLI
+                                       AT 2338
+               END-IF
+               MOVE WS-CHAVE-SALVA-CLI TO FD-COD-CLIENTE
+               START ARQ-CLIENTE      KEY IS GREATER FD-COD-CLIENTE
+                     INVALID KEY
+                     MOVE 'S'         TO WS-FIM-ARQ-CLIENTE
+               END-START
+            END-IF
+         END-PERFORM
+
+         MOVE SPACES                  TO WS-FIM-ARQ-VENDEDOR
+         MOVE LOW-VALUES              TO FD-COD-VENDEDOR
+         START ARQ-VENDEDOR           KEY IS NOT LESS FD-COD-VENDEDOR
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-VENDEDOR
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-VENDEDOR EQUAL 'S'
+            READ ARQ-VENDEDOR NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-VENDEDOR
+            END-READ
+            IF WS-FIM-ARQ-VENDEDOR    NOT EQUAL 'S'
+               ADD 1                  TO ACU-VERIFICADOS
+               MOVE FD-COD-VENDEDOR   TO WS-CHAVE-SALVA-VEN
+               MOVE 1                 TO WS-ACHOU
+               READ ARQ-VENDEDOR      KEY IS FD-CPF
+                                      INVALID KEY
+                    MOVE ZEROS        TO WS-ACHOU
+               END-READ
+               IF WS-ACHOU            EQUAL ZEROS
+                  OR FD-COD-VENDEDOR  NOT EQUAL WS-CHAVE-SALVA-VEN
+                  ADD 1               TO ACU-INCONSISTENTES
+                  DISPLAY WS-LINHA-BRANCO
+                                       AT 2302
+                  DISPLAY 'VENDEDOR INCONSISTENTE - CODIGO: '
+                                       AT 2302
+                  DISPLAY WS-CHAVE-SALVA-VEN
+                                       AT 2340
+               END-IF
+               MOVE WS-CHAVE-SALVA-VEN TO FD-COD-VENDEDOR
+               START ARQ-VENDEDOR     KEY IS GREATER FD-COD-VENDEDOR
+                     INVALID KEY
+                     MOVE 'S'         TO WS-FIM-ARQ-VENDEDOR
+               END-START
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'REGISTROS VERIFICADOS: '
+                                       AT 2302
+         DISPLAY ACU-VERIFICADOS      AT 2325
+         DISPLAY 'INCONSISTENCIAS ENCONTRADAS: '
+                                       AT 2401
+         DISPLAY ACU-INCONSISTENTES   AT 2431
+         .
+      *-----------------------------------------------------------------
+       0027-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0028-ABRIR-ARQLOG.
+      *-----------------------------------------------------------------
+
+           OPEN EXTEND ARQ-LOG
+           IF WS-FS-ACESSO-LOG          EQUAL '35'
+              OPEN OUTPUT ARQ-LOG
+           END-IF
+           IF WS-FS-ACESSO-LOG NOT EQUAL ZEROS AND '35'
+              DISPLAY WS-FS-ACESSO-LOG
+                                       AT 2320
+           END-IF.
+      *-----------------------------------------------------------------
+       0028-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA DE AUDITORIA - GRAVA NO ARQ-LOG A DATA, A OPERACAO,      *
+      *O FILE STATUS E A CHAVE ENVOLVIDA, NO LUGAR DE ABORTAR A SESSAO*
+      *----------------------------------------------------------------*
+       0029-REGISTRAR-LOG-ERRO.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-LINHA-LOG
+         STRING WS-DATA-SISTEMA        DELIMITED BY SIZE
+                ' OPERACAO='           DELIMITED BY SIZE
+                WS-OPERACAO            DELIMITED BY SIZE
+                ' FS='                 DELIMITED BY SIZE
+                WS-LOG-FILE-STATUS     DELIMITED BY SIZE
+                ' CHAVE='              DELIMITED BY SIZE
+                WS-LOG-CHAVE           DELIMITED BY SIZE
+                ' '                    DELIMITED BY SIZE
+                WS-LOG-MENSAGEM        DELIMITED BY SIZE
+                INTO WS-LINHA-LOG
+         END-STRING
+         MOVE WS-LINHA-LOG             TO FD-REG-LOG
+         WRITE FD-REG-LOG
+         IF WS-FS-ACESSO-LOG NOT EQUAL ZEROS
+            DISPLAY WS-FS-ACESSO-LOG
+                                     AT 2320
+         END-IF
+         .
+      *-----------------------------------------------------------------
+       0029-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINAS DE CHECKPOINT/RETOMADA DA IMPORTACAO DE CLIENTES        *
+      *----------------------------------------------------------------*
+       0030-LER-CHECKPOINT-CLI.
+      *-----------------------------------------------------------------
+
+         INITIALIZE                   WS-AREA-CHECKPOINT-CLI
+         OPEN INPUT ARQ-CKPT-CLI
+         IF WS-FS-CKPT-CLI             EQUAL ZEROS
+            READ ARQ-CKPT-CLI          INTO WS-AREA-CHECKPOINT-CLI
+                 AT END
+                 INITIALIZE            WS-AREA-CHECKPOINT-CLI
+            END-READ
+            CLOSE ARQ-CKPT-CLI
+         END-IF
+         .
+      *-----------------------------------------------------------------
+       0030-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0031-GRAVAR-CHECKPOINT-CLI.
+      *-----------------------------------------------------------------
+
+         MOVE WS-CONTADOR-LIDOS-CLI    TO WS-CKPT-CLI-QTD-PROC
+         MOVE ACU-GRAVADOS             TO WS-CKPT-CLI-QTD-GRAV
+         MOVE WS-COD-CLIENTE           TO WS-CKPT-CLI-ULT-CHAVE
+         MOVE WS-END-ARQUI             TO WS-CKPT-CLI-ARQUIVO
+         OPEN OUTPUT ARQ-CKPT-CLI
+         IF WS-FS-CKPT-CLI             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-CLI     AT 2320
+         END-IF
+         MOVE WS-CKPT-CLI-QTD-PROC     TO FD-CKPT-CLI-QTD-PROC
+         MOVE WS-CKPT-CLI-QTD-GRAV     TO FD-CKPT-CLI-QTD-GRAV
+         MOVE WS-CKPT-CLI-ULT-CHAVE    TO FD-CKPT-CLI-ULT-CHAVE
+         MOVE WS-CKPT-CLI-ARQUIVO      TO FD-CKPT-CLI-ARQUIVO
+         WRITE FD-REG-CKPT-CLI
+         IF WS-FS-CKPT-CLI             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-CLI     AT 2320
+         END-IF
+         CLOSE ARQ-CKPT-CLI
+         .
+      *-----------------------------------------------------------------
+       0031-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0032-LIMPAR-CHECKPOINT-CLI.
+      *-----------------------------------------------------------------
+
+         INITIALIZE                   WS-AREA-CHECKPOINT-CLI
+         OPEN OUTPUT ARQ-CKPT-CLI
+         IF WS-FS-CKPT-CLI             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-CLI     AT 2320
+         END-IF
+         MOVE ZEROS                    TO FD-CKPT-CLI-QTD-PROC
+                                          FD-CKPT-CLI-QTD-GRAV
+                                          FD-CKPT-CLI-ULT-CHAVE
+         MOVE SPACES                   TO FD-CKPT-CLI-ARQUIVO
+         WRITE FD-REG-CKPT-CLI
+         IF WS-FS-CKPT-CLI             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-CLI     AT 2320
+         END-IF
+         CLOSE ARQ-CKPT-CLI
+         .
+      *-----------------------------------------------------------------
+       0032-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINAS DE CHECKPOINT/RETOMADA DA IMPORTACAO DE VENDEDORES      *
+      *----------------------------------------------------------------*
+       0033-LER-CHECKPOINT-VEN.
+      *-----------------------------------------------------------------
+
+         INITIALIZE                   WS-AREA-CHECKPOINT-VEN
+         OPEN INPUT ARQ-CKPT-VEN
+         IF WS-FS-CKPT-VEN             EQUAL ZEROS
+            READ ARQ-CKPT-VEN          INTO WS-AREA-CHECKPOINT-VEN
+                 AT END
+                 INITIALIZE            WS-AREA-CHECKPOINT-VEN
+            END-READ
+            CLOSE ARQ-CKPT-VEN
+         END-IF
+         .
+      *-----------------------------------------------------------------
+       0033-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0034-GRAVAR-CHECKPOINT-VEN.
+      *-----------------------------------------------------------------
+
+         MOVE WS-CONTADOR-LIDOS-VEN    TO WS-CKPT-VEN-QTD-PROC
+         MOVE ACU-GRAVADOS-VEN         TO WS-CKPT-VEN-QTD-GRAV
+         MOVE WS-COD-VENDEDOR          TO WS-CKPT-VEN-ULT-CHAVE
+         MOVE WS-END-ARQUI             TO WS-CKPT-VEN-ARQUIVO
+         OPEN OUTPUT ARQ-CKPT-VEN
+         IF WS-FS-CKPT-VEN             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-VEN     AT 2320
+         END-IF
+         MOVE WS-CKPT-VEN-QTD-PROC     TO FD-CKPT-VEN-QTD-PROC
+         MOVE WS-CKPT-VEN-QTD-GRAV     TO FD-CKPT-VEN-QTD-GRAV
+         MOVE WS-CKPT-VEN-ULT-CHAVE    TO FD-CKPT-VEN-ULT-CHAVE
+         MOVE WS-CKPT-VEN-ARQUIVO      TO FD-CKPT-VEN-ARQUIVO
+         WRITE FD-REG-CKPT-VEN
+         IF WS-FS-CKPT-VEN             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-VEN     AT 2320
+         END-IF
+         CLOSE ARQ-CKPT-VEN
+         .
+      *-----------------------------------------------------------------
+       0034-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0035-LIMPAR-CHECKPOINT-VEN.
+      *-----------------------------------------------------------------
+
+         INITIALIZE                   WS-AREA-CHECKPOINT-VEN
+         OPEN OUTPUT ARQ-CKPT-VEN
+         IF WS-FS-CKPT-VEN             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-VEN     AT 2320
+         END-IF
+         MOVE ZEROS                    TO FD-CKPT-VEN-QTD-PROC
+                                          FD-CKPT-VEN-QTD-GRAV
+                                          FD-CKPT-VEN-ULT-CHAVE
+         MOVE SPACES                   TO FD-CKPT-VEN-ARQUIVO
+         WRITE FD-REG-CKPT-VEN
+         IF WS-FS-CKPT-VEN             NOT EQUAL ZEROS
+            DISPLAY WS-FS-CKPT-VEN     AT 2320
+         END-IF
+         CLOSE ARQ-CKPT-VEN
+         .
+      *-----------------------------------------------------------------
+       0035-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA DE RELATORIO DE REJEITADOS - GRAVA NO ARQ-REJEITADOS A   *
+      *DATA, A CHAVE E O MOTIVO DA REJEICAO DO REGISTRO IMPORTADO      *
+      *----------------------------------------------------------------*
+       0036-REGISTRAR-REJEITADO.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-LINHA-REJEITADO
+         STRING WS-DATA-SISTEMA        DELIMITED BY SIZE
+                ' CHAVE='              DELIMITED BY SIZE
+                WS-REJ-CHAVE           DELIMITED BY SIZE
+                ' '                    DELIMITED BY SIZE
+                WS-REJ-MOTIVO          DELIMITED BY SIZE
+                INTO WS-LINHA-REJEITADO
+         END-STRING
+         MOVE WS-LINHA-REJEITADO       TO FD-REG-REJEITADOS
+         WRITE FD-REG-REJEITADOS
+         IF WS-FS-ACESSO-REJ NOT EQUAL ZEROS
+            DISPLAY WS-FS-ACESSO-REJ
+                                     AT 2320
+         END-IF
+         .
+      *-----------------------------------------------------------------
+       0036-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *-----------------------------------------------------------------
+       0037-ABRIR-ARQREJ.
+      *-----------------------------------------------------------------
+
+           OPEN EXTEND ARQ-REJEITADOS
+           IF WS-FS-ACESSO-REJ          EQUAL '35'
+              OPEN OUTPUT ARQ-REJEITADOS
+           END-IF
+           IF WS-FS-ACESSO-REJ NOT EQUAL ZEROS AND '35'
+              DISPLAY WS-FS-ACESSO-REJ
+                                       AT 2320
+           END-IF.
+      *-----------------------------------------------------------------
+       0037-EXIT.
+      *-----------------------------------------------------------------
+      *
+      *----------------------------------------------------------------*
+      *ROTINA PARA IMPRIMIR/GERAR O RELATORIO, PARA CADA CLIENTE, DO   *
+      *VENDEDOR MAIS PROXIMO POR LATITUDE/LONGITUDE                    *
+      *----------------------------------------------------------------*
+       0038-RELATORIO-VENDEDOR-PROXIMO.
+      *-----------------------------------------------------------------
+
+         MOVE SPACES                  TO WS-FIM-ARQ-CLIENTE
+         INITIALIZE                   ACU-REL-REGISTROS
+
+         MOVE SPACES                  TO WS-LINHA-REL-TITULO
+         STRING '04 - VENDEDOR MAIS PROXIMO POR CLIENTE  -  DATA: '
+                WS-DATA-SISTEMA
+                DELIMITED BY SIZE     INTO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE 'CLIENTE RAZAO SOCIAL                     VENDEDOR NOME'
+              TO WS-LINHA-REL-TITULO
+         MOVE WS-LINHA-REL-TITULO     TO FD-REG-RELATORIO
+         WRITE FD-REG-RELATORIO
+
+         MOVE LOW-VALUES              TO FD-COD-CLIENTE
+         START ARQ-CLIENTE            KEY IS NOT LESS FD-COD-CLIENTE
+               INVALID KEY
+               MOVE 'S'               TO WS-FIM-ARQ-CLIENTE
+         END-START
+
+         PERFORM UNTIL WS-FIM-ARQ-CLIENTE EQUAL 'S'
+            READ ARQ-CLIENTE NEXT RECORD
+                 AT END
+                 MOVE 'S'             TO WS-FIM-ARQ-CLIENTE
+            END-READ
+            IF WS-FIM-ARQ-CLIENTE     NOT EQUAL 'S'
+               MOVE 'N'               TO WS-VEN-PROX-ACHOU
+               INITIALIZE             WS-DIST-MENOR
+                                       WS-VEN-PROX-COD
+                                       WS-VEN-PROX-NOME
+
+               MOVE SPACES            TO WS-FIM-ARQ-VENDEDOR
+               MOVE LOW-VALUES        TO FD-COD-VENDEDOR
+               START ARQ-VENDEDOR     KEY IS NOT LESS FD-COD-VENDEDOR
+                     INVALID KEY
+                     MOVE 'S'         TO WS-FIM-ARQ-VENDEDOR
+               END-START
+
+               PERFORM UNTIL WS-FIM-ARQ-VENDEDOR EQUAL 'S'
+                  READ ARQ-VENDEDOR NEXT RECORD
+                       AT END
+                       MOVE 'S'       TO WS-FIM-ARQ-VENDEDOR
+                  END-READ
+                  IF WS-FIM-ARQ-VENDEDOR NOT EQUAL 'S'
+                     MOVE FD-LATITUDE-CLI  TO WS-LAT-CLI-NUM
+                     MOVE FD-LONGITUDE-CLI TO WS-LON-CLI-NUM
+                     MOVE FD-LATITUDE-VEN  TO WS-LAT-VEN-NUM
+                     MOVE FD-LONGITUDE-VEN TO WS-LON-VEN-NUM
+                     COMPUTE WS-DELTA-LAT =
+                             WS-LAT-CLI-NUM - WS-LAT-VEN-NUM
+                     COMPUTE WS-DELTA-LON =
+                             WS-LON-CLI-NUM - WS-LON-VEN-NUM
+                     COMPUTE WS-DIST-ATUAL =
+                             (WS-DELTA-LAT * WS-DELTA-LAT) +
+                             (WS-DELTA-LON * WS-DELTA-LON)
+                     IF WS-VEN-PROX-ACHOU EQUAL 'N'
+                        OR WS-DIST-ATUAL LESS WS-DIST-MENOR
+                        MOVE WS-DIST-ATUAL   TO WS-DIST-MENOR
+                        MOVE FD-COD-VENDEDOR TO WS-VEN-PROX-COD
+                        MOVE FD-NOME         TO WS-VEN-PROX-NOME
+                        MOVE 'S'             TO WS-VEN-PROX-ACHOU
+                     END-IF
+                  END-IF
+               END-PERFORM
+
+               MOVE FD-COD-CLIENTE    TO WS-REL-PROX-CLI-COD
+               MOVE FD-RAZAO-SOCIAL   TO WS-REL-PROX-CLI-RAZAO
+               MOVE WS-VEN-PROX-COD   TO WS-REL-PROX-VEN-COD
+               MOVE WS-VEN-PROX-NOME  TO WS-REL-PROX-VEN-NOME
+               MOVE WS-LINHA-REL-PROXIMO
+                                      TO FD-REG-RELATORIO
+               WRITE FD-REG-RELATORIO
+               ADD 1                  TO ACU-REL-REGISTROS
+            END-IF
+         END-PERFORM
+
+         DISPLAY WS-LINHA-BRANCO      AT 2302
+         DISPLAY 'CLIENTES PROCESSADOS NO RELATORIO ' AT 2302
+         DISPLAY ACU-REL-REGISTROS    AT 2337
+         .
+      *-----------------------------------------------------------------
+       0038-EXIT.
+      *-----------------------------------------------------------------
 
        end program CARTCLIE.
\ No newline at end of file
